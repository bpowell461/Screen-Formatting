@@ -0,0 +1,306 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID.  ANTRECON                                       *
+000500*    AUTHOR.      J. HOLLOWAY, APPLICATIONS MAINTENANCE          *
+000600*    INSTALLATION. DATA ENTRY SYSTEMS                            *
+000700*    DATE-WRITTEN. 08/09/26                                      *
+000800*    DATE-COMPILED.                                              *
+000900*                                                                *
+001000*    REMARKS.     MONTHLY RECONCILIATION OF THE ANTIQUITY WORD   *
+001100*                 DICTIONARY (DICTFILE) AGAINST THE VENDOR       *
+001200*                 REFERENCE EXTRACT (VENDEXT).  PERFORMS A       *
+001300*                 SORTED MATCH-MERGE OF THE TWO FILES AND        *
+001400*                 REPORTS WORDS PRESENT IN ONLY ONE OF THEM,     *
+001500*                 PLUS ANY DUPLICATE WORD VALUES FOUND WITHIN    *
+001600*                 THE VENDOR EXTRACT ITSELF.                     *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    DATE       INIT DESCRIPTION                                 *
+002000*    08/09/26   JMH  INITIAL VERSION.  NOTE - DICTFILE IS A      *
+002100*                    VSAM KSDS KEYED ON WORD, SO IT CANNOT HOLD  *
+002200*                    DUPLICATE WORD VALUES; DUPLICATE CHECKING   *
+002300*                    THEREFORE APPLIES TO THE INCOMING VENDOR    *
+002400*                    EXTRACT, WHICH IS A FLAT FILE AND CAN.      *
+002410*    08/09/26   JMH  2200-READ-VENDOR NOW RE-READS PAST A        *
+002420*                    DUPLICATE VENDOR RECORD INSTEAD OF HANDING  *
+002430*                    IT TO 2000-MATCH-MERGE.  A DUPLICATE WAS    *
+002440*                    PREVIOUSLY BOTH REPORTED AS DUPLICATE HERE  *
+002450*                    AND COMPARED AGAINST THE ALREADY-ADVANCED   *
+002460*                    DICTFILE CURSOR, PRODUCING A CONTRADICTORY  *
+002470*                    VENDOR-ONLY LINE FOR A WORD THAT EXISTS.    *
+002500******************************************************************
+002600 PROGRAM-ID. ANTRECON.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. IBM-370.
+003100 OBJECT-COMPUTER. IBM-370.
+003200*
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500*
+003600     SELECT DICTFILE ASSIGN TO DICTFILE
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS SEQUENTIAL
+003900         RECORD KEY IS WORD OF DICT-RECORD
+004000         FILE STATUS IS DL-DICT-STATUS.
+004100*
+004200     SELECT VENDEXT ASSIGN TO VENDEXT
+004300         ORGANIZATION IS SEQUENTIAL
+004400         ACCESS MODE IS SEQUENTIAL
+004500         FILE STATUS IS DL-VND-STATUS.
+004600*
+004700     SELECT RECONRPT ASSIGN TO RECONRPT
+004800         ORGANIZATION IS SEQUENTIAL
+004900         ACCESS MODE IS SEQUENTIAL
+005000         FILE STATUS IS DL-RPT-STATUS.
+005100*
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400*
+005500 FD  DICTFILE
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY DICTREC.
+005800*
+005900 FD  VENDEXT
+006000     LABEL RECORDS ARE STANDARD
+006100     RECORDING MODE IS F.
+006200     COPY VNDREC.
+006300*
+006400 FD  RECONRPT
+006500     LABEL RECORDS ARE STANDARD
+006600     RECORDING MODE IS F.
+006700     COPY RECOREC.
+006800*
+006900 WORKING-STORAGE SECTION.
+007000*
+007100 01  DL-FILE-STATUSES.
+007200     05  DL-DICT-STATUS      PIC X(02).
+007300         88  DL-DICT-OK                VALUE '00'.
+007400         88  DL-DICT-EOF-STAT          VALUE '10'.
+007500     05  DL-VND-STATUS       PIC X(02).
+007600         88  DL-VND-OK                 VALUE '00'.
+007700         88  DL-VND-EOF-STAT           VALUE '10'.
+007800     05  DL-RPT-STATUS       PIC X(02).
+007900         88  DL-RPT-OK                 VALUE '00'.
+008000*
+008100 01  DL-SWITCHES.
+008200     05  DL-DICT-EOF-SW      PIC X(01)  VALUE 'N'.
+008300         88  DL-DICT-EOF                VALUE 'Y'.
+008400     05  DL-VND-EOF-SW       PIC X(01)  VALUE 'N'.
+008500         88  DL-VND-EOF                 VALUE 'Y'.
+008550     05  DL-VND-DUP-SW       PIC X(01)  VALUE 'N'.
+008560         88  DL-VND-IS-DUP              VALUE 'Y'.
+008570         88  DL-VND-NOT-DUP             VALUE 'N'.
+008600*
+008700 01  DL-PREV-VENDOR-WORD     PIC X(20)  VALUE SPACES.
+008800*
+008900 01  DL-COUNTERS.
+009000     05  DL-MATCH-CNT        PIC 9(07)  COMP  VALUE ZERO.
+009100     05  DL-DICT-ONLY-CNT    PIC 9(07)  COMP  VALUE ZERO.
+009200     05  DL-VND-ONLY-CNT     PIC 9(07)  COMP  VALUE ZERO.
+009300     05  DL-DUP-CNT          PIC 9(07)  COMP  VALUE ZERO.
+009400*
+009500 PROCEDURE DIVISION.
+009600*
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE
+009900         THRU 1000-EXIT.
+010000     PERFORM 2000-MATCH-MERGE
+010100         THRU 2000-EXIT
+010200         UNTIL DL-DICT-EOF AND DL-VND-EOF.
+010300     PERFORM 9000-TERMINATE
+010400         THRU 9000-EXIT.
+010500     GOBACK.
+010600*
+010700 0000-EXIT.
+010800     EXIT.
+010900*
+011000******************************************************************
+011100*    1000-INITIALIZE - OPEN ALL FILES AND PRIME BOTH READS        
+011200******************************************************************
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  DICTFILE.
+011500     IF NOT DL-DICT-OK
+011600         DISPLAY 'ANTRECON - DICTFILE OPEN FAILED, STATUS = '
+011700             DL-DICT-STATUS
+011800         GO TO 1000-ABEND
+011900     END-IF.
+012000*
+012100     OPEN INPUT  VENDEXT.
+012200     IF NOT DL-VND-OK
+012300         DISPLAY 'ANTRECON - VENDEXT OPEN FAILED, STATUS = '
+012400             DL-VND-STATUS
+012500         GO TO 1000-ABEND
+012600     END-IF.
+012700*
+012800     OPEN OUTPUT RECONRPT.
+012900     IF NOT DL-RPT-OK
+013000         DISPLAY 'ANTRECON - RECONRPT OPEN FAILED, STATUS = '
+013100             DL-RPT-STATUS
+013200         GO TO 1000-ABEND
+013300     END-IF.
+013400*
+013500     PERFORM 2100-READ-DICT
+013600         THRU 2100-EXIT.
+013700     PERFORM 2200-READ-VENDOR
+013800         THRU 2200-EXIT.
+013900     GO TO 1000-EXIT.
+014000*
+014100 1000-ABEND.
+014200     MOVE 16 TO RETURN-CODE.
+014300     GOBACK.
+014400*
+014500 1000-EXIT.
+014600     EXIT.
+014700*
+014800******************************************************************
+014900*    2000-MATCH-MERGE - COMPARE THE CURRENT DICTFILE RECORD       
+015000*    AGAINST THE CURRENT VENDOR RECORD AND ADVANCE WHICHEVER      
+015100*    SIDE IS BEHIND, THE WAY A SORTED MATCH-MERGE ALWAYS HAS      
+015200******************************************************************
+015300 2000-MATCH-MERGE.
+015400     IF DL-DICT-EOF
+015500         PERFORM 3200-REPORT-VENDOR-ONLY
+015600             THRU 3200-EXIT
+015700         PERFORM 2200-READ-VENDOR
+015800             THRU 2200-EXIT
+015900     ELSE
+016000         IF DL-VND-EOF
+016100             PERFORM 3100-REPORT-DICT-ONLY
+016200                 THRU 3100-EXIT
+016300             PERFORM 2100-READ-DICT
+016400                 THRU 2100-EXIT
+016500         ELSE
+016600             IF WORD OF DICT-RECORD < VENDOR-WORD
+016700                 PERFORM 3100-REPORT-DICT-ONLY
+016800                     THRU 3100-EXIT
+016900                 PERFORM 2100-READ-DICT
+017000                     THRU 2100-EXIT
+017100             ELSE
+017200                 IF VENDOR-WORD < WORD OF DICT-RECORD
+017300                     PERFORM 3200-REPORT-VENDOR-ONLY
+017400                         THRU 3200-EXIT
+017500                     PERFORM 2200-READ-VENDOR
+017600                         THRU 2200-EXIT
+017700                 ELSE
+017800                     ADD 1 TO DL-MATCH-CNT
+017900                     PERFORM 2100-READ-DICT
+018000                         THRU 2100-EXIT
+018100                     PERFORM 2200-READ-VENDOR
+018200                         THRU 2200-EXIT
+018300                 END-IF
+018400             END-IF
+018500         END-IF
+018600     END-IF.
+018700*
+018800 2000-EXIT.
+018900     EXIT.
+019000*
+019100 2100-READ-DICT.
+019200     IF DL-DICT-EOF
+019300         GO TO 2100-EXIT
+019400     END-IF.
+019500     READ DICTFILE
+019600         AT END
+019700             SET DL-DICT-EOF TO TRUE
+019800     END-READ.
+019900*
+020000 2100-EXIT.
+020100     EXIT.
+020200*
+020300 2200-READ-VENDOR.
+020400     IF DL-VND-EOF
+020500         GO TO 2200-EXIT
+020600     END-IF.
+020700     READ VENDEXT
+020800         AT END
+020900             SET DL-VND-EOF TO TRUE
+021000     END-READ.
+021100     IF NOT DL-VND-EOF
+021200         PERFORM 2250-CHECK-VENDOR-DUP
+021300             THRU 2250-EXIT
+021350         IF DL-VND-IS-DUP
+021360             GO TO 2200-READ-VENDOR
+021370         END-IF
+021400     END-IF.
+021500*
+021600 2200-EXIT.
+021700     EXIT.
+021800*
+021900******************************************************************
+022000*    2250-CHECK-VENDOR-DUP - FLAG A VENDOR RECORD WHOSE WORD
+022100*    REPEATS THE PRIOR VENDOR RECORD'S WORD (THE EXTRACT IS A
+022200*    FLAT FILE AND IS NOT GUARANTEED UNIQUE THE WAY DICTFILE IS).
+022250*    A DUPLICATE IS REPORTED HERE AND THEN RE-READ PAST BY
+022260*    2200-READ-VENDOR SO IT NEVER REACHES 2000-MATCH-MERGE AND
+022270*    CANNOT ALSO BE REPORTED AS VENDOR-ONLY AGAINST THE NOW-
+022280*    ADVANCED DICTFILE CURSOR.
+022300******************************************************************
+022400 2250-CHECK-VENDOR-DUP.
+022410     SET DL-VND-NOT-DUP TO TRUE.
+022500     IF VENDOR-WORD OF VENDOR-RECORD = DL-PREV-VENDOR-WORD
+022510         SET DL-VND-IS-DUP TO TRUE
+022600         ADD 1 TO DL-DUP-CNT
+022700         PERFORM 3300-REPORT-DUPLICATE
+022800             THRU 3300-EXIT
+022900     ELSE
+023000         MOVE VENDOR-WORD OF VENDOR-RECORD TO DL-PREV-VENDOR-WORD
+023100     END-IF.
+023200*
+023300 2250-EXIT.
+023400     EXIT.
+023500*
+023600******************************************************************
+023700*    3100-REPORT-DICT-ONLY - WORD IS ON DICTFILE BUT NOT ON THE   
+023800*    VENDOR EXTRACT                                               
+023900******************************************************************
+024000 3100-REPORT-DICT-ONLY.
+024100     ADD 1 TO DL-DICT-ONLY-CNT.
+024200     MOVE WORD OF DICT-RECORD TO RECON-WORD.
+024300     MOVE 'DICT ONLY' TO RECON-DISPOSITION.
+024400     WRITE RECON-LINE.
+024500*
+024600 3100-EXIT.
+024700     EXIT.
+024800*
+024900******************************************************************
+025000*    3200-REPORT-VENDOR-ONLY - WORD IS ON THE VENDOR EXTRACT BUT  
+025100*    NOT ON DICTFILE                                              
+025200******************************************************************
+025300 3200-REPORT-VENDOR-ONLY.
+025400     ADD 1 TO DL-VND-ONLY-CNT.
+025500     MOVE VENDOR-WORD OF VENDOR-RECORD TO RECON-WORD.
+025600     MOVE 'VENDOR ONLY' TO RECON-DISPOSITION.
+025700     WRITE RECON-LINE.
+025800*
+025900 3200-EXIT.
+026000     EXIT.
+026100*
+026200******************************************************************
+026300*    3300-REPORT-DUPLICATE - WORD REPEATS WITHIN THE VENDOR       
+026400*    EXTRACT ITSELF                                               
+026500******************************************************************
+026600 3300-REPORT-DUPLICATE.
+026700     MOVE VENDOR-WORD OF VENDOR-RECORD TO RECON-WORD.
+026800     MOVE 'DUPLICATE' TO RECON-DISPOSITION.
+026900     WRITE RECON-LINE.
+027000*
+027100 3300-EXIT.
+027200     EXIT.
+027300*
+027400******************************************************************
+027500*    9000-TERMINATE - CLOSE FILES AND SUMMARIZE THE RUN           
+027600******************************************************************
+027700 9000-TERMINATE.
+027800     CLOSE DICTFILE.
+027900     CLOSE VENDEXT.
+028000     CLOSE RECONRPT.
+028100     DISPLAY 'ANTRECON - MATCHED:    ' DL-MATCH-CNT.
+028200     DISPLAY 'ANTRECON - DICT ONLY:  ' DL-DICT-ONLY-CNT.
+028300     DISPLAY 'ANTRECON - VEND ONLY:  ' DL-VND-ONLY-CNT.
+028400     DISPLAY 'ANTRECON - DUPLICATES: ' DL-DUP-CNT.
+028500*
+028600 9000-EXIT.
+028700     EXIT.
