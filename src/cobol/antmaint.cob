@@ -0,0 +1,368 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID.  ANTMAINT                                       *
+000500*    AUTHOR.      J. HOLLOWAY, APPLICATIONS MAINTENANCE          *
+000600*    INSTALLATION. DATA ENTRY SYSTEMS                            *
+000700*    DATE-WRITTEN. 08/09/26                                      *
+000800*    DATE-COMPILED.                                              *
+000900*                                                                *
+001000*    REMARKS.     ONLINE MAINTENANCE TRANSACTION FOR THE         *
+001100*                 ANTIQUITY WORD DICTIONARY (DICTFILE) AND THE   *
+001150*                 MULTI-WORD PHRASE FILE (PHRASFILE).  LETS      *
+001200*                 DATA ENTRY ADD A NEW ENTRY, CORRECT AN         *
+001300*                 EXISTING ONE, OR DELETE ONE, WITHOUT A         *
+001400*                 PROGRAMMER RECOMPILING ANTIQUITY.              *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                       *
+001700*    DATE       INIT DESCRIPTION                                 *
+001800*    08/09/26   JMH  INITIAL VERSION.
+001850*    08/09/26   JMH  EXTENDED TO MAINTAIN PHRASFILE AS WELL AS   *
+001860*                    DICTFILE - PHRASFILE HAD NO WRITE PATH AT   *
+001870*                    ALL, SO A PHRASE COULD NEVER BE ADDED TO    *
+001880*                    THE FILE ANTIQUITY LOOKS UP AGAINST.        *
+001900******************************************************************
+002000 PROGRAM-ID. ANTMAINT.
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600*
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900*
+003000     SELECT DICTFILE ASSIGN TO DICTFILE
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS WORD OF DICT-RECORD
+003400         FILE STATUS IS DL-DICT-STATUS.
+003500*
+003550     SELECT PHRASFILE ASSIGN TO PHRASFILE
+003560         ORGANIZATION IS INDEXED
+003570         ACCESS MODE IS DYNAMIC
+003580         RECORD KEY IS PHRASE-TEXT OF PHRASE-RECORD
+003590         FILE STATUS IS DL-PHR-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800*
+003900 FD  DICTFILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY DICTREC.
+004200*
+004250 FD  PHRASFILE
+004260     LABEL RECORDS ARE STANDARD.
+004270     COPY PHRASREC.
+004280*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  DL-ACTION-CODE          PIC X(01).
+004600     88  DL-ACTION-ADD                VALUE 'A'.
+004700     88  DL-ACTION-CORRECT            VALUE 'C'.
+004800     88  DL-ACTION-DELETE             VALUE 'D'.
+004900     88  DL-ACTION-EXIT               VALUE 'X'.
+005000     88  DL-ACTION-VALID              VALUES 'A' 'C' 'D' 'X'.
+005100*
+005200 01  DL-FILE-STATUSES.
+005300     05  DL-DICT-STATUS      PIC X(02).
+005400         88  DL-DICT-OK                VALUE '00'.
+005500         88  DL-DICT-DUPLICATE         VALUE '22'.
+005600         88  DL-DICT-NOTFND            VALUE '23'.
+005650     05  DL-PHR-STATUS       PIC X(02).
+005660         88  DL-PHR-OK                 VALUE '00'.
+005670         88  DL-PHR-DUPLICATE          VALUE '22'.
+005680         88  DL-PHR-NOTFND             VALUE '23'.
+005700*
+005800 01  DL-SWITCHES.
+005900     05  DL-DONE-SW          PIC X(01)  VALUE 'N'.
+006000         88  DL-MAINT-DONE              VALUE 'Y'.
+006050     05  DL-TYPE-CODE        PIC X(01)  VALUE 'W'.
+006060         88  DL-TYPE-WORD               VALUE 'W'.
+006070         88  DL-TYPE-PHRASE             VALUE 'P'.
+006080         88  DL-TYPE-VALID              VALUES 'W' 'P'.
+006100*
+006150 01  DL-SAVE-WORD            PIC X(20).
+006160 01  DL-SAVE-I-CHAR          PIC X(12).
+006170 01  DL-SAVE-PHRASE-TEXT     PIC X(200).
+006180 01  DL-SAVE-PHRASE-ICHAR    PIC X(12).
+006190 01  DL-SCAN-IDX             PIC 9(03)  COMP  VALUE ZERO.
+006200 01  DL-TODAY                PIC 9(08).
+006300*
+006400 PROCEDURE DIVISION.
+006500*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-EXIT.
+006900     PERFORM 2000-MAINTAIN-ENTRY
+007000         THRU 2000-EXIT
+007100         UNTIL DL-MAINT-DONE.
+007200     PERFORM 9000-TERMINATE
+007300         THRU 9000-EXIT.
+007400     GOBACK.
+007500*
+007600 0000-EXIT.
+007700     EXIT.
+007800*
+007900******************************************************************
+008000*    1000-INITIALIZE - OPEN THE DICTIONARY AND PHRASE FILES FOR  *
+008050*    UPDATE                                                      *
+008100******************************************************************
+008200 1000-INITIALIZE.
+008300     ACCEPT DL-TODAY FROM DATE YYYYMMDD.
+008400     OPEN I-O DICTFILE.
+008500     IF NOT DL-DICT-OK
+008600         DISPLAY 'ANTMAINT - DICTFILE OPEN FAILED, STATUS = '
+008700             DL-DICT-STATUS
+008800         MOVE 16 TO RETURN-CODE
+008900         GOBACK
+009000     END-IF.
+009050*
+009060     OPEN I-O PHRASFILE.
+009070     IF NOT DL-PHR-OK
+009080         DISPLAY 'ANTMAINT - PHRASFILE OPEN FAILED, STATUS = '
+009090             DL-PHR-STATUS
+009095         MOVE 16 TO RETURN-CODE
+009097         GOBACK
+009099     END-IF.
+009100*
+009200 1000-EXIT.
+009300     EXIT.
+009400*
+009500******************************************************************
+009600*    2000-MAINTAIN-ENTRY - PROMPT FOR ONE MAINTENANCE ACTION AND *
+009700*    APPLY IT TO THE DICTIONARY OR PHRASE FILE                   *
+009800******************************************************************
+009900 2000-MAINTAIN-ENTRY.
+010000     PERFORM 2100-PROMPT-ACTION
+010100         THRU 2100-EXIT.
+010200     IF DL-ACTION-EXIT
+010300         SET DL-MAINT-DONE TO TRUE
+010400         GO TO 2000-EXIT
+010500     END-IF.
+010600*
+010650     PERFORM 2150-PROMPT-TYPE
+010660         THRU 2150-EXIT.
+010700     PERFORM 2200-PROMPT-ENTRY
+010800         THRU 2200-EXIT.
+010900*
+011000     EVALUATE TRUE
+011100         WHEN DL-ACTION-ADD
+011200             PERFORM 3000-ADD-ENTRY
+011300                 THRU 3000-EXIT
+011400         WHEN DL-ACTION-CORRECT
+011500             PERFORM 4000-CORRECT-ENTRY
+011600                 THRU 4000-EXIT
+011700         WHEN DL-ACTION-DELETE
+011800             PERFORM 5000-DELETE-ENTRY
+011900                 THRU 5000-EXIT
+012000     END-EVALUATE.
+012100*
+012200 2000-EXIT.
+012300     EXIT.
+012400*
+012500 2100-PROMPT-ACTION.
+012600     MOVE SPACES TO DL-ACTION-CODE.
+012700     DISPLAY 'ANTMAINT - (A)DD, (C)ORRECT, (D)ELETE, E(X)IT ? '.
+012800     ACCEPT DL-ACTION-CODE.
+012900     IF NOT DL-ACTION-VALID
+013000         DISPLAY 'ANTMAINT - INVALID ACTION CODE, TRY AGAIN'
+013100         GO TO 2100-PROMPT-ACTION
+013200     END-IF.
+013300*
+013400 2100-EXIT.
+013500     EXIT.
+013600*
+013650 2150-PROMPT-TYPE.
+013660     MOVE SPACES TO DL-TYPE-CODE.
+013670     DISPLAY 'ANTMAINT - (W)ORD OR (P)HRASE ENTRY ? '.
+013680     ACCEPT DL-TYPE-CODE.
+013690     IF NOT DL-TYPE-VALID
+013691         DISPLAY 'ANTMAINT - INVALID ENTRY TYPE, TRY AGAIN'
+013692         GO TO 2150-PROMPT-TYPE
+013693     END-IF.
+013694*
+013695 2150-EXIT.
+013696     EXIT.
+013697*
+013700 2200-PROMPT-ENTRY.
+013710     IF DL-TYPE-PHRASE
+013720         PERFORM 2250-PROMPT-PHRASE
+013730             THRU 2250-EXIT
+013740     ELSE
+013750         PERFORM 2260-PROMPT-DICT-WORD
+013760             THRU 2260-EXIT
+013770     END-IF.
+013800*
+014500 2200-EXIT.
+014600     EXIT.
+014700*
+014800******************************************************************
+014900*    2250-PROMPT-PHRASE - ACCEPT A PHRASE-RECORD KEY/VALUE PAIR  *
+014910*    AND COMPUTE ITS TRUE TRIMMED LENGTH                         *
+014920******************************************************************
+014930 2250-PROMPT-PHRASE.
+014940     DISPLAY 'ANTMAINT - ENTER PHRASE TEXT (200 CHARS MAX): '.
+014950     MOVE SPACES TO PHRASE-TEXT OF PHRASE-RECORD.
+014960     ACCEPT PHRASE-TEXT OF PHRASE-RECORD.
+014970     PERFORM 2270-CALC-PHRASE-LEN
+014980         THRU 2270-EXIT.
+014990     MOVE DL-SCAN-IDX TO PHRASE-LEN OF PHRASE-RECORD.
+015000     MOVE PHRASE-TEXT OF PHRASE-RECORD TO DL-SAVE-PHRASE-TEXT.
+015010     IF NOT DL-ACTION-DELETE
+015020         DISPLAY 'ANTMAINT - ENTER I-CHAR (12 CHARACTERS MAX): '
+015030         ACCEPT PHRASE-ICHAR OF PHRASE-RECORD
+015040         MOVE PHRASE-ICHAR OF PHRASE-RECORD
+015045             TO DL-SAVE-PHRASE-ICHAR
+015050     END-IF.
+015060*
+015070 2250-EXIT.
+015080     EXIT.
+015090*
+015100******************************************************************
+015110*    2260-PROMPT-DICT-WORD - ACCEPT A DICT-RECORD KEY/VALUE PAIR *
+015120******************************************************************
+015130 2260-PROMPT-DICT-WORD.
+015140     DISPLAY 'ANTMAINT - ENTER WORD (20 CHARACTERS MAX): '.
+015150     ACCEPT WORD OF DICT-RECORD.
+015160     MOVE WORD OF DICT-RECORD TO DL-SAVE-WORD.
+015170     IF NOT DL-ACTION-DELETE
+015180         DISPLAY 'ANTMAINT - ENTER I-CHAR (12 CHARACTERS MAX): '
+015190         ACCEPT I-CHAR OF DICT-RECORD
+015200         MOVE I-CHAR OF DICT-RECORD TO DL-SAVE-I-CHAR
+015210     END-IF.
+015220*
+015230 2260-EXIT.
+015240     EXIT.
+015250*
+015260******************************************************************
+015270*    2270-CALC-PHRASE-LEN - FIND THE TRUE TRIMMED LENGTH OF THE  *
+015280*    ENTERED PHRASE TEXT BY SCANNING BACKWARD FROM THE END FOR   *
+015290*    THE LAST NON-SPACE CHARACTER                                *
+015300******************************************************************
+015310 2270-CALC-PHRASE-LEN.
+015320     MOVE ZERO TO DL-SCAN-IDX.
+015330     PERFORM 2280-SCAN-BACKWARD
+015340         THRU 2280-EXIT
+015350         VARYING DL-SCAN-IDX FROM 200 BY -1
+015360         UNTIL DL-SCAN-IDX = 0
+015370            OR PHRASE-TEXT OF PHRASE-RECORD(DL-SCAN-IDX:1)
+015380                NOT = SPACE.
+015390*
+015400 2270-EXIT.
+015410     EXIT.
+015420*
+015430 2280-SCAN-BACKWARD.
+015440     CONTINUE.
+015450*
+015460 2280-EXIT.
+015470     EXIT.
+015480*
+015900******************************************************************
+016300*    3000-ADD-ENTRY - WRITE A NEW DICTIONARY OR PHRASE ENTRY     *
+016400******************************************************************
+016500 3000-ADD-ENTRY.
+016510     IF DL-TYPE-PHRASE
+016520         MOVE DL-TODAY TO PHRASE-LAST-UPD-DATE OF PHRASE-RECORD
+016530         WRITE PHRASE-RECORD
+016540             INVALID KEY
+016550                 DISPLAY 'ANTMAINT - PHRASE ALREADY EXISTS: '
+016560                     DL-SAVE-PHRASE-TEXT
+016570         END-WRITE
+016580     ELSE
+016590         MOVE DL-TODAY TO DICT-LAST-UPD-DATE
+016600         WRITE DICT-RECORD
+016610             INVALID KEY
+016620                 DISPLAY 'ANTMAINT - WORD ALREADY EXISTS: '
+016630                     WORD OF DICT-RECORD
+016640         END-WRITE
+016650     END-IF.
+016660*
+016700 3000-EXIT.
+016800     EXIT.
+016900*
+017000******************************************************************
+017100*    4000-CORRECT-ENTRY - REWRITE AN EXISTING DICTIONARY OR      *
+017110*    PHRASE ENTRY                                                *
+017200******************************************************************
+017300 4000-CORRECT-ENTRY.
+017310     IF DL-TYPE-PHRASE
+017320         READ PHRASFILE
+017330             KEY IS PHRASE-TEXT OF PHRASE-RECORD
+017340             INVALID KEY
+017350                 DISPLAY 'ANTMAINT - PHRASE NOT ON FILE: '
+017360                     DL-SAVE-PHRASE-TEXT
+017370                 GO TO 4000-EXIT
+017380         END-READ
+017390         MOVE DL-SAVE-PHRASE-ICHAR
+017395             TO PHRASE-ICHAR OF PHRASE-RECORD
+017400         MOVE DL-TODAY TO PHRASE-LAST-UPD-DATE OF PHRASE-RECORD
+017410         REWRITE PHRASE-RECORD
+017420             INVALID KEY
+017430                 DISPLAY 'ANTMAINT - REWRITE FAILED: '
+017440                     DL-SAVE-PHRASE-TEXT
+017450         END-REWRITE
+017460     ELSE
+017470         READ DICTFILE
+017480             KEY IS WORD OF DICT-RECORD
+017490             INVALID KEY
+017500                 DISPLAY 'ANTMAINT - WORD NOT ON FILE: '
+017510                     DL-SAVE-WORD
+017520                 GO TO 4000-EXIT
+017530         END-READ
+017540         MOVE DL-SAVE-I-CHAR TO I-CHAR OF DICT-RECORD
+017550         MOVE DL-TODAY TO DICT-LAST-UPD-DATE
+017560         REWRITE DICT-RECORD
+017570             INVALID KEY
+017580                 DISPLAY 'ANTMAINT - REWRITE FAILED: '
+017590                     DL-SAVE-WORD
+017600         END-REWRITE
+017610     END-IF.
+017900*
+018000 4000-EXIT.
+018100     EXIT.
+018200*
+018300******************************************************************
+018400*    5000-DELETE-ENTRY - REMOVE A DICTIONARY OR PHRASE ENTRY     *
+018500******************************************************************
+018600 5000-DELETE-ENTRY.
+018610     IF DL-TYPE-PHRASE
+018620         READ PHRASFILE
+018630             KEY IS PHRASE-TEXT OF PHRASE-RECORD
+018640             INVALID KEY
+018650                 DISPLAY 'ANTMAINT - PHRASE NOT ON FILE: '
+018660                     DL-SAVE-PHRASE-TEXT
+018670                 GO TO 5000-EXIT
+018680         END-READ
+018690         DELETE PHRASFILE
+018700             INVALID KEY
+018710                 DISPLAY 'ANTMAINT - DELETE FAILED FOR: '
+018720                     DL-SAVE-PHRASE-TEXT
+018730         END-DELETE
+018740     ELSE
+018750         READ DICTFILE
+018760             KEY IS WORD OF DICT-RECORD
+018770             INVALID KEY
+018780                 DISPLAY 'ANTMAINT - WORD NOT ON FILE: '
+018790                     WORD OF DICT-RECORD
+018800                 GO TO 5000-EXIT
+018810         END-READ
+018820         DELETE DICTFILE
+018830             INVALID KEY
+018840                 DISPLAY 'ANTMAINT - DELETE FAILED FOR: '
+018850                     WORD OF DICT-RECORD
+018860         END-DELETE
+018870     END-IF.
+019900*
+020000 5000-EXIT.
+020100     EXIT.
+020200*
+020300******************************************************************
+020400*    9000-TERMINATE - CLOSE THE DICTIONARY AND PHRASE FILES      *
+020500******************************************************************
+020600 9000-TERMINATE.
+020700     CLOSE DICTFILE.
+020750     CLOSE PHRASFILE.
+020800     DISPLAY 'ANTMAINT - MAINTENANCE SESSION COMPLETE'.
+020900*
+021000 9000-EXIT.
+021100     EXIT.
