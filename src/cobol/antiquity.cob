@@ -1,23 +1,715 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. antiquity.
-
-DATA DIVISION.
-  WORKING-STORAGE SECTION.
-        01 WORD PIC X(20).
-        01 WORD-LINE X(60).
-        01 LONG-LINE X(60).
-        01 SHORT-LINE X(60).
-        01 I-CHAR X(12).
-        01 INPUT-CHAR X(1).
-        
-        character(:), allocatable :: string
-        character(:), allocatable :: line
-        character(:), allocatable :: longLine
-        character(:), allocatable :: shortLine
-        character(len=12) :: i_char
-        character(len=1) :: input
-        character(len=20), dimension(850000)::array
-        integer::i
-        character(:), allocatable::newWord, charAt
-
-
+000100 IDENTIFICATION DIVISION.
+000110******************************************************************
+000120*                                                                *
+000130*    PROGRAM-ID.  ANTIQUITY                                      *
+000140*    AUTHOR.      J. HOLLOWAY, APPLICATIONS MAINTENANCE          *
+000150*    INSTALLATION. DATA ENTRY SYSTEMS                            *
+000160*    DATE-WRITTEN. UNKNOWN (LEGACY)                              *
+000170*    DATE-COMPILED.                                              *
+000180*                                                                *
+000190*    REMARKS.     READS WORD-LINE TRANSACTIONS AND VALIDATES     *
+000200*                 THE LEADING WORD ON EACH LINE AGAINST THE      *
+000210*                 DICTIONARY FILE (DICTFILE).  LINES WHOSE       *
+000220*                 LEADING WORD DOES NOT FIT IN 20 BYTES ARE      *
+000230*                 REFORMATTED INTO LONG-LINE; LINES WHOSE        *
+000240*                 LEADING WORD IS SHORTER THAN 20 BYTES ARE      *
+000250*                 PADDED INTO SHORT-LINE.                        *
+000260*                                                                *
+000270*    MODIFICATION HISTORY                                       *
+000280*    DATE       INIT DESCRIPTION                                 *
+000290*    08/09/26   JMH  REPLACED THE 850,000-ENTRY WORKING-STORAGE  *
+000300*                    WORD TABLE WITH DIRECT READS AGAINST THE    *
+000310*                    INDEXED DICTIONARY FILE (DICTFILE).  THE    *
+000320*                    FULL-TABLE LOAD AT STARTUP IS GONE; EACH    *
+000330*                    LOOKUP IS NOW A KEYED READ.                 *
+000340*    08/09/26   JMH  RESTART START WAS REPOSITIONING ON THE LAST *
+000350*                    CHECKPOINTED RRN ITSELF (NOT LESS THAN),    *
+000360*                    SO THE FOLLOWING READ NEXT REPROCESSED A    *
+000370*                    RECORD ALREADY CHECKPOINTED AS DONE.  NOW   *
+000380*                    STARTS STRICTLY GREATER THAN THAT RRN.      *
+000390*    08/09/26   JMH  GUARDED THE ZERO-LENGTH REF-MOD IN          *
+000400*                    2200-SPLIT-WORD-LINE FOR A WORD-LINE THAT   *
+000410*                    BEGINS WITH A SPACE (DL-TOK-LEN = 0).       *
+000420*    08/09/26   JMH  1000-INITIALIZE NOW MOVES ONLY DL-PARM-LEN  *
+000430*                    BYTES OF DL-PARM-USERID INTO DL-USERID SO A *
+000440*                    SHORT PARM DOES NOT PULL UNINITIALIZED      *
+000450*                    STORAGE INTO THE AUDIT TRAIL.               *
+000451*    08/09/26   JMH  A SINGLE UNBROKEN TOKEN OVER 20 BYTES (NO   *
+000452*                    EMBEDDED SPACE) NOW ROUTES TO PHRASFILE THE *
+000453*                    SAME AS A MULTI-WORD LINE DOES, INSTEAD OF  *
+000454*                    STILL BEING TRUNCATED INTO THE 20-BYTE      *
+000455*                    WORD.                                      *
+000456*    08/09/26   JMH  7000-WRITE-EXTRACT NOW STAMPS XTR-ICHAR-    *
+000457*                    STATUS SO A RECORD 3000-LOOKUP-DICTIONARY   *
+000458*                    SKIPPED FOR A BAD INPUT CHAR IS NOT         *
+000459*                    INDISTINGUISHABLE FROM A CONFIRMED MISS.    *
+000460******************************************************************
+000470 PROGRAM-ID. ANTIQUITY.
+000480*
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530 SPECIAL-NAMES.
+000540     C01 IS TO-NEW-PAGE.
+000550*
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580*
+000590     SELECT DICTFILE ASSIGN TO DICTFILE
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS DYNAMIC
+000620         RECORD KEY IS WORD OF DICT-RECORD
+000630         FILE STATUS IS DL-DICT-STATUS.
+000640*
+000650     SELECT WORDLINE ASSIGN TO WORDLINE
+000660         ORGANIZATION IS RELATIVE
+000670         ACCESS MODE IS DYNAMIC
+000680         RELATIVE KEY IS DL-WL-RRN
+000690         FILE STATUS IS DL-WL-STATUS.
+000700*
+000710     SELECT RPTFILE ASSIGN TO RPTFILE
+000720         ORGANIZATION IS SEQUENTIAL
+000730         ACCESS MODE IS SEQUENTIAL
+000740         FILE STATUS IS DL-RPT-STATUS.
+000750*
+000760     SELECT CHKPTFILE ASSIGN TO CHKPTFILE
+000770         ORGANIZATION IS RELATIVE
+000780         ACCESS MODE IS RANDOM
+000790         RELATIVE KEY IS DL-CKPT-RRN-KEY
+000800         FILE STATUS IS DL-CKPT-STATUS.
+000810*
+000820     SELECT AUDITLOG ASSIGN TO AUDITLOG
+000830         ORGANIZATION IS SEQUENTIAL
+000840         ACCESS MODE IS SEQUENTIAL
+000850         FILE STATUS IS DL-AUD-STATUS.
+000860*
+000870     SELECT PHRASFILE ASSIGN TO PHRASFILE
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS PHRASE-TEXT OF PHRASE-RECORD
+000910         FILE STATUS IS DL-PHR-STATUS.
+000920*
+000930     SELECT HOTCACHE ASSIGN TO HOTCACHE
+000940         ORGANIZATION IS SEQUENTIAL
+000950         ACCESS MODE IS SEQUENTIAL
+000960         FILE STATUS IS DL-HC-STATUS.
+000970*
+000980     SELECT XTRFILE ASSIGN TO XTRFILE
+000990         ORGANIZATION IS SEQUENTIAL
+001000         ACCESS MODE IS SEQUENTIAL
+001010         FILE STATUS IS DL-XTR-STATUS.
+001020*
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050*
+001060 FD  DICTFILE
+001070     LABEL RECORDS ARE STANDARD.
+001080     COPY DICTREC.
+001090*
+001100 FD  WORDLINE
+001110     LABEL RECORDS ARE STANDARD
+001120     RECORDING MODE IS F.
+001130     COPY WORDLREC.
+001140*
+001150 FD  RPTFILE
+001160     LABEL RECORDS ARE STANDARD
+001170     RECORDING MODE IS F.
+001180     COPY RPTLREC.
+001190*
+001200 FD  CHKPTFILE
+001210     LABEL RECORDS ARE STANDARD.
+001220     COPY CHKPTREC.
+001230*
+001240 FD  AUDITLOG
+001250     LABEL RECORDS ARE STANDARD
+001260     RECORDING MODE IS F.
+001270     COPY AUDTREC.
+001280*
+001290 FD  PHRASFILE
+001300     LABEL RECORDS ARE STANDARD.
+001310     COPY PHRASREC.
+001320*
+001330 FD  HOTCACHE
+001340     LABEL RECORDS ARE STANDARD
+001350     RECORDING MODE IS F.
+001360     COPY HOTCREC.
+001370*
+001380 FD  XTRFILE
+001390     LABEL RECORDS ARE STANDARD
+001400     RECORDING MODE IS F.
+001410     COPY XTRREC.
+001420*
+001430 WORKING-STORAGE SECTION.
+001440*
+001450 01  WORD-LINE               PIC X(60).
+001460 01  LONG-LINE               PIC X(60).
+001470 01  SHORT-LINE              PIC X(60).
+001480 01  INPUT-CHAR              PIC X(01).
+001490 01  DL-RAW-INPUT-CHAR       PIC X(01).
+001500*
+001510 01  DL-FILE-STATUSES.
+001520     05  DL-DICT-STATUS      PIC X(02).
+001530         88  DL-DICT-OK                VALUE '00'.
+001540         88  DL-DICT-NOTFND            VALUE '23'.
+001550     05  DL-WL-STATUS        PIC X(02).
+001560         88  DL-WL-OK                  VALUE '00'.
+001570         88  DL-WL-EOF                 VALUE '10'.
+001580     05  DL-RPT-STATUS       PIC X(02).
+001590         88  DL-RPT-OK                 VALUE '00'.
+001600     05  DL-CKPT-STATUS      PIC X(02).
+001610         88  DL-CKPT-OK                VALUE '00'.
+001620         88  DL-CKPT-NOTFND            VALUE '23' '35'.
+001630     05  DL-AUD-STATUS       PIC X(02).
+001640         88  DL-AUD-OK                 VALUE '00'.
+001650     05  DL-PHR-STATUS       PIC X(02).
+001660         88  DL-PHR-OK                 VALUE '00'.
+001670     05  DL-HC-STATUS        PIC X(02).
+001680         88  DL-HC-OK                  VALUE '00'.
+001690     05  DL-XTR-STATUS       PIC X(02).
+001700         88  DL-XTR-OK                 VALUE '00'.
+001710*
+001720 01  DL-SWITCHES.
+001730     05  DL-EOF-SW           PIC X(01)  VALUE 'N'.
+001740         88  DL-WORDLINE-EOF            VALUE 'Y'.
+001750     05  DL-FOUND-SW         PIC X(01)  VALUE 'N'.
+001760         88  DL-WORD-FOUND              VALUE 'Y'.
+001770     05  DL-LENGTH-SW        PIC X(01)  VALUE 'N'.
+001780         88  DL-SW-NORMAL               VALUE 'N'.
+001790         88  DL-SW-LONG                 VALUE 'L'.
+001800         88  DL-SW-SHORT                VALUE 'S'.
+001810     05  DL-PHRASE-SW        PIC X(01)  VALUE 'N'.
+001820         88  DL-IS-PHRASE               VALUE 'Y'.
+001830         88  DL-IS-WORD                 VALUE 'N'.
+001840     05  DL-HC-EOF-SW        PIC X(01)  VALUE 'N'.
+001850         88  DL-HC-EOF                  VALUE 'Y'.
+001860     05  DL-ICHAR-SW         PIC X(01)  VALUE 'Y'.
+001870         88  DL-ICHAR-VALID             VALUE 'Y'.
+001880         88  DL-ICHAR-INVALID           VALUE 'N'.
+001890*
+001900 01  DL-COUNTERS.
+001910     05  DL-TOK-LEN          PIC 9(03)  COMP  VALUE ZERO.
+001920     05  DL-LINE-LEN         PIC 9(03)  COMP  VALUE ZERO.
+001930     05  DL-SCAN-IDX         PIC 9(03)  COMP  VALUE ZERO.
+001940     05  DL-HC-COUNT         PIC 9(04)  COMP  VALUE ZERO.
+001950     05  DL-HC-LOAD-IDX      PIC 9(04)  COMP  VALUE ZERO.
+001960     05  DL-RECS-READ        PIC 9(09)  COMP  VALUE ZERO.
+001970     05  DL-CKPT-COUNT       PIC 9(05)  COMP  VALUE ZERO.
+001980     05  DL-CKPT-INTERVAL    PIC 9(05)  COMP  VALUE 100.
+001990*
+002000******************************************************************
+002010*    DL-HOTCACHE-TABLE - A SMALL, SORTED, IN-MEMORY CACHE OF THE
+002020*    MOST FREQUENTLY LOOKED-UP WORDS, LOADED FROM THE HOTCACHE
+002030*    SEED FILE AT STARTUP AND SEARCHED WITH SEARCH ALL AHEAD OF
+002040*    THE KEYED READ AGAINST THE FULL DICTFILE.  DL-HC-COUNT
+002050*    BOUNDS HOW MUCH OF THE TABLE IS ACTUALLY LOADED SO SEARCH
+002060*    ALL NEVER LOOKS PAST THE LAST ENTRY READ FROM HOTCACHE.
+002070******************************************************************
+002080 01  DL-HOTCACHE-TABLE.
+002090     05  DL-HC-ENTRY OCCURS 1 TO 500 TIMES
+002100             DEPENDING ON DL-HC-COUNT
+002110             ASCENDING KEY IS DL-HC-WORD
+002120             INDEXED BY DL-HC-IDX.
+002130         10  DL-HC-WORD      PIC X(20).
+002140         10  DL-HC-ICHAR     PIC X(12).
+002150*
+002160 01  DL-CHECKPOINT-WORK.
+002170     05  DL-WL-RRN           PIC 9(09)  COMP  VALUE 1.
+002180     05  DL-CKPT-RRN-KEY     PIC 9(09)  COMP  VALUE 1.
+002190     05  DL-RESTART-RRN      PIC 9(09)  COMP  VALUE ZERO.
+002200*
+002210 01  DL-USERID               PIC X(08)  VALUE 'BATCH'.
+002220*
+002230 LINKAGE SECTION.
+002240*
+002250 01  DL-PARM-AREA.
+002260     05  DL-PARM-LEN         PIC S9(4) COMP.
+002270     05  DL-PARM-USERID      PIC X(08).
+002280*
+002290 PROCEDURE DIVISION USING DL-PARM-AREA.
+002300*
+002310 0000-MAINLINE.
+002320     PERFORM 1000-INITIALIZE
+002330         THRU 1000-EXIT.
+002340     PERFORM 2000-PROCESS-WORDLINE
+002350         THRU 2000-EXIT
+002360         UNTIL DL-WORDLINE-EOF.
+002370     PERFORM 9000-TERMINATE
+002380         THRU 9000-EXIT.
+002390     GOBACK.
+002400*
+002410 0000-EXIT.
+002420     EXIT.
+002430*
+002440******************************************************************
+002450*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ LOOP        *
+002460******************************************************************
+002470 1000-INITIALIZE.
+002480     IF DL-PARM-LEN > 0
+002490         MOVE SPACES TO DL-USERID
+002500         IF DL-PARM-LEN > 8
+002510             MOVE DL-PARM-USERID(1:8) TO DL-USERID(1:8)
+002520         ELSE
+002530             MOVE DL-PARM-USERID(1:DL-PARM-LEN)
+002540                 TO DL-USERID(1:DL-PARM-LEN)
+002550         END-IF
+002560     END-IF.
+002570     OPEN INPUT  DICTFILE.
+002580     IF NOT DL-DICT-OK
+002590         DISPLAY 'ANTIQUITY - DICTFILE OPEN FAILED, STATUS = '
+002600             DL-DICT-STATUS
+002610         GO TO 1000-ABEND
+002620     END-IF.
+002630*
+002640     PERFORM 1200-OPEN-CHECKPOINT
+002650         THRU 1200-EXIT.
+002660*
+002670     OPEN INPUT  WORDLINE.
+002680     IF NOT DL-WL-OK
+002690         DISPLAY 'ANTIQUITY - WORDLINE OPEN FAILED, STATUS = '
+002700             DL-WL-STATUS
+002710         GO TO 1000-ABEND
+002720     END-IF.
+002730*
+002740     IF DL-RESTART-RRN > 0
+002750         DISPLAY 'ANTIQUITY - RESTARTING AFTER RECORD '
+002760             DL-RESTART-RRN
+002770         MOVE DL-RESTART-RRN TO DL-WL-RRN
+002780         START WORDLINE KEY IS GREATER THAN DL-WL-RRN
+002790             INVALID KEY
+002800                 DISPLAY 'ANTIQUITY - RESTART POSITION NOT FOUND'
+002810         END-START
+002820     END-IF.
+002830*
+002840     OPEN OUTPUT RPTFILE.
+002850     IF NOT DL-RPT-OK
+002860         DISPLAY 'ANTIQUITY - RPTFILE OPEN FAILED, STATUS = '
+002870             DL-RPT-STATUS
+002880         GO TO 1000-ABEND
+002890     END-IF.
+002900*
+002910     OPEN OUTPUT AUDITLOG.
+002920     IF NOT DL-AUD-OK
+002930         DISPLAY 'ANTIQUITY - AUDITLOG OPEN FAILED, STATUS = '
+002940             DL-AUD-STATUS
+002950         GO TO 1000-ABEND
+002960     END-IF.
+002970*
+002980     OPEN INPUT  PHRASFILE.
+002990     IF NOT DL-PHR-OK
+003000         DISPLAY 'ANTIQUITY - PHRASFILE OPEN FAILED, STATUS = '
+003010             DL-PHR-STATUS
+003020         GO TO 1000-ABEND
+003030     END-IF.
+003040*
+003050     PERFORM 1400-LOAD-HOTCACHE
+003060     THRU 1400-EXIT.
+003070*
+003080     OPEN OUTPUT XTRFILE.
+003090     IF NOT DL-XTR-OK
+003100         DISPLAY 'ANTIQUITY - XTRFILE OPEN FAILED, STATUS = '
+003110             DL-XTR-STATUS
+003120         GO TO 1000-ABEND
+003130     END-IF.
+003140*
+003150     PERFORM 2100-READ-WORDLINE
+003160         THRU 2100-EXIT.
+003170     GO TO 1000-EXIT.
+003180*
+003190 1000-ABEND.
+003200     MOVE 16 TO RETURN-CODE.
+003210     GOBACK.
+003220*
+003230 1000-EXIT.
+003240     EXIT.
+003250*
+003260******************************************************************
+003270*    1200-OPEN-CHECKPOINT - OPEN THE CHECKPOINT FILE AND FETCH   *
+003280*    THE RESTART POSITION LEFT BY A PRIOR ABENDED RUN            *
+003290******************************************************************
+003300 1200-OPEN-CHECKPOINT.
+003310     OPEN I-O CHKPTFILE.
+003320     IF DL-CKPT-NOTFND
+003330         OPEN OUTPUT CHKPTFILE
+003340         MOVE ZERO TO CHKPT-RRN CHKPT-DATE CHKPT-TIME
+003350         WRITE CHKPT-RECORD
+003360         CLOSE CHKPTFILE
+003370         OPEN I-O CHKPTFILE
+003380     END-IF.
+003390*
+003400     MOVE 1 TO DL-CKPT-RRN-KEY.
+003410     READ CHKPTFILE
+003420         INVALID KEY
+003430             MOVE ZERO TO CHKPT-RRN
+003440     END-READ.
+003450     MOVE CHKPT-RRN TO DL-RESTART-RRN.
+003460*
+003470 1200-EXIT.
+003480     EXIT.
+003490*
+003500******************************************************************
+003510*    1400-LOAD-HOTCACHE - LOAD THE SMALL SORTED HOT-CACHE SEED    
+003520*    FILE INTO A WORKING-STORAGE TABLE SO 3010-LOOKUP-WORD CAN    
+003530*    TRY A SEARCH ALL AGAINST IT BEFORE PAYING FOR A KEYED READ   
+003540*    AGAINST THE FULL DICTFILE                                   *
+003550******************************************************************
+003560 1400-LOAD-HOTCACHE.
+003570     OPEN INPUT  HOTCACHE.
+003580     IF NOT DL-HC-OK
+003590         DISPLAY 'ANTIQUITY - HOTCACHE OPEN FAILED, STATUS = '
+003600             DL-HC-STATUS
+003610         GO TO 1400-EXIT
+003620     END-IF.
+003630*
+003640     MOVE ZERO TO DL-HC-COUNT.
+003650     PERFORM 1410-LOAD-ONE-ENTRY
+003660         THRU 1410-EXIT
+003670         VARYING DL-HC-LOAD-IDX FROM 1 BY 1
+003680         UNTIL DL-HC-EOF
+003690            OR DL-HC-LOAD-IDX > 500.
+003700     CLOSE HOTCACHE.
+003710*
+003720 1400-EXIT.
+003730     EXIT.
+003740*
+003750 1410-LOAD-ONE-ENTRY.
+003760     READ HOTCACHE
+003770         AT END
+003780             SET DL-HC-EOF TO TRUE
+003790             GO TO 1410-EXIT
+003800     END-READ.
+003810     MOVE HC-WORD TO DL-HC-WORD(DL-HC-LOAD-IDX).
+003820     MOVE HC-ICHAR TO DL-HC-ICHAR(DL-HC-LOAD-IDX).
+003830     MOVE DL-HC-LOAD-IDX TO DL-HC-COUNT.
+003840*
+003850 1410-EXIT.
+003860     EXIT.
+003870*
+003880******************************************************************
+003890*    2000-PROCESS-WORDLINE - ONE TRANSACTION PER PASS             
+003900******************************************************************
+003910 2000-PROCESS-WORDLINE.
+003920     ADD 1 TO DL-RECS-READ.
+003930     PERFORM 2200-SPLIT-WORD-LINE
+003940         THRU 2200-EXIT.
+003950     PERFORM 3000-LOOKUP-DICTIONARY
+003960         THRU 3000-EXIT.
+003970     PERFORM 6000-WRITE-AUDIT
+003980         THRU 6000-EXIT.
+003990     PERFORM 7000-WRITE-EXTRACT
+004000         THRU 7000-EXIT.
+004010     PERFORM 5000-WRITE-REPORT
+004020         THRU 5000-EXIT.
+004030     ADD 1 TO DL-CKPT-COUNT.
+004040     IF DL-CKPT-COUNT >= DL-CKPT-INTERVAL
+004050         PERFORM 8000-CHECKPOINT
+004060             THRU 8000-EXIT
+004070     END-IF.
+004080     PERFORM 2100-READ-WORDLINE
+004090         THRU 2100-EXIT.
+004100*
+004110 2000-EXIT.
+004120     EXIT.
+004130*
+004140 2100-READ-WORDLINE.
+004150     READ WORDLINE NEXT RECORD
+004160         AT END
+004170             SET DL-WORDLINE-EOF TO TRUE
+004180     END-READ.
+004190*
+004200 2100-EXIT.
+004210     EXIT.
+004220*
+004230******************************************************************
+004240*    2200-SPLIT-WORD-LINE - ISOLATE THE LEADING WORD AND BUILD   *
+004250*    LONG-LINE / SHORT-LINE DEPENDING ON ITS TRUE LENGTH.  WHEN
+004260*    THE FULL TRIMMED LINE WOULD NOT FIT IN THE 20-BYTE WORD -
+004265*    WHETHER IT IS SEVERAL WORDS OR ONE UNBROKEN TOKEN OVER 20
+004270*    BYTES - IT IS SET UP AS A PHRASE-RECORD LOOKUP INSTEAD OF
+004280*    BEING SILENTLY TRUNCATED.
+004290******************************************************************
+004300 2200-SPLIT-WORD-LINE.
+004310     MOVE WL-WORD-LINE TO WORD-LINE.
+004320     MOVE WL-INPUT-CHAR TO INPUT-CHAR.
+004330     MOVE WL-INPUT-CHAR TO DL-RAW-INPUT-CHAR.
+004340     PERFORM 2270-VALIDATE-INPUT-CHAR
+004350         THRU 2270-EXIT.
+004360     MOVE SPACES TO LONG-LINE.
+004370     MOVE SPACES TO SHORT-LINE.
+004380     SET DL-SW-NORMAL TO TRUE.
+004390     SET DL-IS-WORD TO TRUE.
+004400     MOVE ZERO TO DL-TOK-LEN.
+004410     INSPECT WORD-LINE TALLYING DL-TOK-LEN
+004420         FOR CHARACTERS BEFORE INITIAL SPACE.
+004430*
+004440     PERFORM 2250-CALC-LINE-LENGTH
+004450         THRU 2250-EXIT.
+004460*
+004470     IF DL-LINE-LEN > 20
+004480         SET DL-SW-LONG TO TRUE
+004490         SET DL-IS-PHRASE TO TRUE
+004500         MOVE WORD-LINE TO LONG-LINE
+004510         MOVE WORD-LINE(1:20) TO WORD OF DICT-RECORD
+004520         MOVE SPACES TO PHRASE-TEXT OF PHRASE-RECORD
+004530         MOVE WORD-LINE(1:DL-LINE-LEN)
+004540             TO PHRASE-TEXT OF PHRASE-RECORD
+004550         MOVE DL-LINE-LEN TO PHRASE-LEN OF PHRASE-RECORD
+004560         MOVE INPUT-CHAR TO PHRASE-ICHAR OF PHRASE-RECORD
+004570     ELSE
+004630         MOVE SPACES TO WORD OF DICT-RECORD
+004640         IF DL-TOK-LEN > 0
+004650             MOVE WORD-LINE(1:DL-TOK-LEN)
+004660                 TO WORD OF DICT-RECORD
+004670         END-IF
+004680         IF DL-TOK-LEN < 20
+004690             SET DL-SW-SHORT TO TRUE
+004700             MOVE WORD OF DICT-RECORD TO SHORT-LINE(1:20)
+004710         END-IF
+004730     END-IF.
+004740*
+004750 2200-EXIT.
+004760     EXIT.
+004770*
+004780******************************************************************
+004790*    2250-CALC-LINE-LENGTH - FIND THE TRUE TRIMMED LENGTH OF THE  
+004800*    ENTIRE WORD-LINE (NOT JUST THE LEADING TOKEN) BY SCANNING    
+004810*    BACKWARD FROM THE END FOR THE LAST NON-SPACE CHARACTER       
+004820******************************************************************
+004830 2250-CALC-LINE-LENGTH.
+004840     MOVE ZERO TO DL-LINE-LEN.
+004850     PERFORM 2260-SCAN-BACKWARD
+004860         THRU 2260-EXIT
+004870         VARYING DL-SCAN-IDX FROM 60 BY -1
+004880         UNTIL DL-SCAN-IDX = 0
+004890            OR WORD-LINE(DL-SCAN-IDX:1) NOT = SPACE.
+004900     MOVE DL-SCAN-IDX TO DL-LINE-LEN.
+004910*
+004920 2250-EXIT.
+004930     EXIT.
+004940*
+004950 2260-SCAN-BACKWARD.
+004960     CONTINUE.
+004970*
+004980 2260-EXIT.
+004990     EXIT.
+005000*
+005010******************************************************************
+005020*    2270-VALIDATE-INPUT-CHAR - NORMALIZE A LOWERCASE KEYSTROKE TO
+005030*    UPPERCASE, THEN REJECT ANYTHING OUTSIDE A-Z SO A STRAY
+005040*    CONTROL CHARACTER, SPACE, OR DIGIT NEVER DRIVES A DICTIONARY
+005050*    OR PHRASE LOOKUP AND GETS MISREAD AS A LEGITIMATE NO-MATCH.
+005060******************************************************************
+005070 2270-VALIDATE-INPUT-CHAR.
+005080     SET DL-ICHAR-VALID TO TRUE.
+005090     INSPECT INPUT-CHAR CONVERTING
+005100         'abcdefghijklmnopqrstuvwxyz'
+005110         TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+005120     IF INPUT-CHAR NOT ALPHABETIC-UPPER
+005130         SET DL-ICHAR-INVALID TO TRUE
+005140     END-IF.
+005150*
+005160 2270-EXIT.
+005170     EXIT.
+005180*
+005190******************************************************************
+005200*    3000-LOOKUP-DICTIONARY - DISPATCH TO A DIRECT KEYED READ    *
+005210*    AGAINST EITHER THE SINGLE-WORD DICTIONARY FILE OR THE       *
+005220*    MULTI-WORD PHRASE FILE, DEPENDING ON HOW 2200-SPLIT-WORD-    
+005230*    LINE CLASSIFIED THIS TRANSACTION.  REPLACES THE OLD FULL-    
+005240*    TABLE LOAD AND LINEAR SCAN OF THE 850,000-ENTRY TABLE.       
+005250******************************************************************
+005260 3000-LOOKUP-DICTIONARY.
+005270     IF DL-ICHAR-INVALID
+005280         SET DL-FOUND-SW TO 'N'
+005290     ELSE
+005300         IF DL-IS-PHRASE
+005310             PERFORM 3050-LOOKUP-PHRASE
+005320                 THRU 3050-EXIT
+005330         ELSE
+005340             PERFORM 3010-LOOKUP-WORD
+005350                 THRU 3010-EXIT
+005360         END-IF
+005370     END-IF.
+005380*
+005390 3000-EXIT.
+005400     EXIT.
+005410*
+005420******************************************************************
+005430*    3010-LOOKUP-WORD - SEARCH ALL THE SORTED IN-MEMORY HOT-CACHE
+005440*    TABLE FIRST; ONLY PAY FOR A KEYED READ AGAINST THE FULL
+005450*    DICTFILE WHEN THE HOT CACHE DOES NOT HAVE THE WORD
+005460******************************************************************
+005470 3010-LOOKUP-WORD.
+005480     SET DL-FOUND-SW TO 'N'.
+005490     IF DL-HC-COUNT > 0
+005500         SEARCH ALL DL-HC-ENTRY
+005510             AT END
+005520                 CONTINUE
+005530             WHEN DL-HC-WORD(DL-HC-IDX) = WORD OF DICT-RECORD
+005540                 MOVE DL-HC-ICHAR(DL-HC-IDX)
+005550                     TO I-CHAR OF DICT-RECORD
+005560                 SET DL-WORD-FOUND TO TRUE
+005570         END-SEARCH
+005580     END-IF.
+005590     IF NOT DL-WORD-FOUND
+005600         READ DICTFILE
+005610             KEY IS WORD OF DICT-RECORD
+005620             INVALID KEY
+005630                 SET DL-FOUND-SW TO 'N'
+005640             NOT INVALID KEY
+005650                 SET DL-WORD-FOUND TO TRUE
+005660         END-READ
+005670     END-IF.
+005680*
+005690 3010-EXIT.
+005700     EXIT.
+005710*
+005720******************************************************************
+005730*    3050-LOOKUP-PHRASE - DIRECT KEYED READ AGAINST PHRASFILE     
+005740******************************************************************
+005750 3050-LOOKUP-PHRASE.
+005760     SET DL-FOUND-SW TO 'N'.
+005770     READ PHRASFILE
+005780         KEY IS PHRASE-TEXT OF PHRASE-RECORD
+005790         INVALID KEY
+005800             SET DL-FOUND-SW TO 'N'
+005810         NOT INVALID KEY
+005820             SET DL-WORD-FOUND TO TRUE
+005830     END-READ.
+005840*
+005850 3050-EXIT.
+005860     EXIT.
+005870*
+005880******************************************************************
+005890*    6000-WRITE-AUDIT - RECORD WHO RAN THE LOOKUP, WHAT INPUT CHAR
+005900*    WAS KEYED, AND WHICH WORD (IF ANY) IT MATCHED               *
+005910******************************************************************
+005920 6000-WRITE-AUDIT.
+005930     MOVE DL-USERID TO AUDIT-USERID.
+005940     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+005950     ACCEPT AUDIT-TIME FROM TIME.
+005960     MOVE INPUT-CHAR TO AUDIT-INPUT-CHAR.
+005970     MOVE DL-RAW-INPUT-CHAR TO AUDIT-RAW-INPUT-CHAR.
+005980     IF DL-ICHAR-INVALID
+005990         SET AUDIT-ICHAR-INVALID TO TRUE
+006000     ELSE
+006010         SET AUDIT-ICHAR-VALID TO TRUE
+006020     END-IF.
+006030     MOVE SPACES TO AUDIT-WORD.
+006040     MOVE SPACES TO AUDIT-PHRASE-TEXT.
+006050     IF DL-IS-PHRASE
+006060         SET AUDIT-TYPE-PHRASE TO TRUE
+006070         MOVE PHRASE-TEXT OF PHRASE-RECORD TO AUDIT-PHRASE-TEXT
+006080     ELSE
+006090         SET AUDIT-TYPE-WORD TO TRUE
+006100         MOVE WORD OF DICT-RECORD TO AUDIT-WORD
+006110     END-IF.
+006120     IF DL-WORD-FOUND
+006130         SET AUDIT-MATCHED TO TRUE
+006140     ELSE
+006150         SET AUDIT-NOT-MATCHED TO TRUE
+006160     END-IF.
+006170     WRITE AUDIT-RECORD.
+006180*
+006190 6000-EXIT.
+006200     EXIT.
+006210*
+006220******************************************************************
+006230*    7000-WRITE-EXTRACT - WRITES ONE XTRACT-RECORD PER WORDLINE
+006240*    TRANSACTION SO THE NIGHTLY SEARCH-INDEX JOB CAN PICK UP
+006250*    JUST THIS RUN'S MATCHED/UNMATCHED DELTAS INSTEAD OF HAVING
+006260*    TO REBUILD THE FULL INDEX FROM SCRATCH EVERY NIGHT.
+006270******************************************************************
+006280 7000-WRITE-EXTRACT.
+006290     MOVE SPACES TO XTR-WORD.
+006300     MOVE SPACES TO XTR-PHRASE-TEXT.
+006301     IF DL-ICHAR-INVALID
+006302         SET XTR-ICHAR-INVALID TO TRUE
+006303     ELSE
+006304         SET XTR-ICHAR-VALID TO TRUE
+006305     END-IF.
+006310     IF DL-IS-PHRASE
+006320         SET XTR-TYPE-PHRASE TO TRUE
+006330         MOVE PHRASE-TEXT OF PHRASE-RECORD TO XTR-PHRASE-TEXT
+006340     ELSE
+006350         SET XTR-TYPE-WORD TO TRUE
+006360         MOVE WORD OF DICT-RECORD TO XTR-WORD
+006370     END-IF.
+006380     IF DL-WORD-FOUND
+006390         SET XTR-MATCHED TO TRUE
+006400     ELSE
+006410         SET XTR-NOT-MATCHED TO TRUE
+006420     END-IF.
+006430     ACCEPT XTR-EXTRACT-DATE FROM DATE YYYYMMDD.
+006440     WRITE XTRACT-RECORD.
+006450*
+006460 7000-EXIT.
+006470     EXIT.
+006480*
+006490******************************************************************
+006500*    5000-WRITE-REPORT - ONE LINE PER WORDLINE RECORD SHOWING
+006510*    WHETHER IT WAS NORMAL, REFORMATTED (LONG-LINE) OR PADDED     
+006520*    (SHORT-LINE) SO DATA ENTRY CAN SPOT BADLY FORMATTED SOURCE   
+006530*    RECORDS WITHOUT PULLING THE FILE BY HAND.                   *
+006540******************************************************************
+006550 5000-WRITE-REPORT.
+006560     MOVE DL-RECS-READ TO RPT-REC-NBR.
+006570     MOVE WORD OF DICT-RECORD TO RPT-WORD.
+006580     MOVE WORD-LINE TO RPT-SOURCE-LINE.
+006590     IF DL-ICHAR-INVALID
+006600         MOVE 'BAD-ICHAR' TO RPT-EXCEPTION
+006610     ELSE
+006620         IF DL-SW-LONG
+006630             MOVE 'LONG-LINE' TO RPT-EXCEPTION
+006640         ELSE
+006650             IF DL-SW-SHORT
+006660                 MOVE 'SHORT-LINE' TO RPT-EXCEPTION
+006670             ELSE
+006680                 MOVE 'NORMAL' TO RPT-EXCEPTION
+006690             END-IF
+006700         END-IF
+006710     END-IF.
+006720     WRITE RPT-LINE.
+006730*
+006740 5000-EXIT.
+006750     EXIT.
+006760*
+006770******************************************************************
+006780*    8000-CHECKPOINT - RECORD HOW FAR THE WORDLINE SCAN HAS      *
+006790*    ADVANCED SO A RESTART DOES NOT HAVE TO RERUN THE WHOLE FILE *
+006800******************************************************************
+006810 8000-CHECKPOINT.
+006820     MOVE DL-WL-RRN TO CHKPT-RRN.
+006830     ACCEPT CHKPT-DATE FROM DATE YYYYMMDD.
+006840     ACCEPT CHKPT-TIME FROM TIME.
+006850     MOVE 1 TO DL-CKPT-RRN-KEY.
+006860     REWRITE CHKPT-RECORD
+006870         INVALID KEY
+006880             DISPLAY 'ANTIQUITY - CHECKPOINT REWRITE FAILED'
+006890     END-REWRITE.
+006900     MOVE ZERO TO DL-CKPT-COUNT.
+006910*
+006920 8000-EXIT.
+006930     EXIT.
+006940*
+006950******************************************************************
+006960*    9000-TERMINATE - CLOSE FILES AND END THE RUN                *
+006970******************************************************************
+006980 9000-TERMINATE.
+006990     MOVE ZERO TO CHKPT-RRN CHKPT-DATE CHKPT-TIME.
+007000     MOVE 1 TO DL-CKPT-RRN-KEY.
+007010     REWRITE CHKPT-RECORD
+007020         INVALID KEY
+007030             DISPLAY 'ANTIQUITY - FINAL CHECKPOINT RESET FAILED'
+007040     END-REWRITE.
+007050     CLOSE CHKPTFILE.
+007060     CLOSE DICTFILE.
+007070     CLOSE WORDLINE.
+007080     CLOSE RPTFILE.
+007090     CLOSE AUDITLOG.
+007100     CLOSE PHRASFILE.
+007110     CLOSE XTRFILE.
+007120     DISPLAY 'ANTIQUITY - RECORDS PROCESSED: ' DL-RECS-READ.
+007130*
+007140 9000-EXIT.
+007150     EXIT.
