@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    VNDREC.CPY                                                  *
+000300*    RECORD LAYOUT FOR THE MONTHLY VENDOR REFERENCE EXTRACT      *
+000400*    (VENDEXT) USED BY ANTRECON TO RECONCILE AGAINST DICTFILE.   *
+000500*    THE VENDOR SENDS THIS AS A FLAT SEQUENTIAL FILE SORTED      *
+000600*    ASCENDING ON VENDOR-WORD; IT IS NOT KEYED AND MAY CONTAIN   *
+000700*    DUPLICATE VENDOR-WORD VALUES.                               *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT DESCRIPTION                                 *
+001100*    08/09/26   JMH  INITIAL VERSION.                            *
+001200*****************************************************************
+001300 01  VENDOR-RECORD.
+001400     05  VENDOR-WORD             PIC X(20).
+001500     05  VENDOR-I-CHAR           PIC X(12).
+001600     05  FILLER                  PIC X(08).
