@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    DICTREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE ANTIQUITY WORD DICTIONARY FILE       *
+000400*    (DICTFILE) - INDEXED (VSAM KSDS) KEYED ON WORD.            *
+000500*                                                                *
+000600*    MODIFICATION HISTORY                                       *
+000700*    DATE       INIT DESCRIPTION                                 *
+000800*    08/09/26   JMH  INITIAL VERSION - REPLACES THE IN-MEMORY    *
+000900*                    850,000-ENTRY WORD TABLE.                   *
+001000*****************************************************************
+001100 01  DICT-RECORD.
+001200     05  WORD                    PIC X(20).
+001300     05  I-CHAR                  PIC X(12).
+001400     05  DICT-LAST-UPD-DATE      PIC 9(08).
+001500     05  FILLER                  PIC X(05).
