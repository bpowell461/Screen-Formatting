@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    PHRASREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE MULTI-WORD PHRASE DICTIONARY FILE     *
+000400*    (PHRASFILE) - INDEXED (VSAM KSDS) KEYED ON PHRASE-TEXT.     *
+000500*    USED ALONGSIDE DICTFILE FOR ENTRIES THAT DO NOT FIT IN A    *
+000600*    SINGLE 20-BYTE WORD.  PHRASE-LEN CARRIES THE TRUE LENGTH    *
+000700*    OF THE TEXT; THE REMAINDER OF PHRASE-TEXT IS SPACE-FILLED.  *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    DATE       INIT DESCRIPTION                                 *
+001100*    08/09/26   JMH  INITIAL VERSION.                            *
+001150*    08/09/26   JMH  ADDED PHRASE-LAST-UPD-DATE SO ANTMAINT CAN   *
+001160*                    MAINTAIN PHRASFILE THE SAME WAY IT ALREADY   *
+001170*                    MAINTAINS DICTFILE.                          *
+001200*****************************************************************
+001300 01  PHRASE-RECORD.
+001400     05  PHRASE-LEN              PIC 9(03).
+001500     05  PHRASE-TEXT             PIC X(200).
+001600     05  PHRASE-ICHAR            PIC X(12).
+001700     05  PHRASE-LAST-UPD-DATE    PIC 9(08).
