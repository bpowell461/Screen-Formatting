@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200*    AUDTREC.CPY                                                 *
+000300*    AUDIT TRAIL RECORD (AUDITLOG) WRITTEN BY ANTIQUITY FOR      *
+000400*    EVERY DICTIONARY LOOKUP - WHO RAN IT, WHAT WAS KEYED, AND   *
+000500*    WHETHER IT MATCHED, SO A BAD LOOKUP CAN BE RECONSTRUCTED    *
+000600*    AFTER THE FACT INSTEAD OF GUESSED AT.                       *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT DESCRIPTION                                 *
+001000*    08/09/26   JMH  INITIAL VERSION.                            *
+001050*    08/09/26   JMH  ADDED ENTRY-TYPE AND PHRASE-TEXT SO A        *
+001060*                    MULTI-WORD PHRASE LOOKUP LOGS IN FULL        *
+001070*                    INSTEAD OF BEING TRUNCATED INTO AUDIT-WORD.  *
+001080*    08/09/26   JMH  ADDED AUDIT-RAW-INPUT-CHAR AND AUDIT-ICHAR-  *
+001085*                    STATUS.  AUDIT-INPUT-CHAR IS NORMALIZED      *
+001086*                    UPPERCASE FOR THE LOOKUP; THE RAW FIELD KEEPS*
+001087*                    THE KEYSTROKE AS IT WAS ACTUALLY TYPED.      *
+001100*****************************************************************
+001200 01  AUDIT-RECORD.
+001300     05  AUDIT-USERID            PIC X(08).
+001400     05  AUDIT-DATE              PIC 9(08).
+001500     05  AUDIT-TIME              PIC 9(08).
+001600     05  AUDIT-INPUT-CHAR        PIC X(01).
+001610     05  AUDIT-RAW-INPUT-CHAR    PIC X(01).
+001620     05  AUDIT-ICHAR-STATUS      PIC X(01).
+001630         88  AUDIT-ICHAR-VALID           VALUE 'Y'.
+001640         88  AUDIT-ICHAR-INVALID         VALUE 'N'.
+001700     05  AUDIT-WORD              PIC X(20).
+001800     05  AUDIT-MATCH-STATUS      PIC X(01).
+001900         88  AUDIT-MATCHED               VALUE 'Y'.
+002000         88  AUDIT-NOT-MATCHED           VALUE 'N'.
+002100     05  AUDIT-ENTRY-TYPE        PIC X(01).
+002200         88  AUDIT-TYPE-WORD             VALUE 'W'.
+002300         88  AUDIT-TYPE-PHRASE           VALUE 'P'.
+002400     05  AUDIT-PHRASE-TEXT       PIC X(200).
