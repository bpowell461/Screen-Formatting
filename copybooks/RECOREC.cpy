@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    RECOREC.CPY                                                 *
+000300*    REPORT LINE LAYOUT FOR THE ANTRECON RECONCILIATION REPORT.  *
+000400*    ONE LINE IS WRITTEN FOR EVERY WORD THAT DOES NOT MATCH      *
+000500*    BETWEEN DICTFILE AND THE VENDOR REFERENCE EXTRACT, AND FOR  *
+000600*    EVERY DUPLICATE WORD FOUND WITHIN THE VENDOR EXTRACT.       *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT DESCRIPTION                                 *
+001000*    08/09/26   JMH  INITIAL VERSION.                            *
+001100*****************************************************************
+001200 01  RECON-LINE.
+001300     05  RECON-WORD              PIC X(20).
+001400     05  FILLER                  PIC X(03)   VALUE SPACES.
+001500     05  RECON-DISPOSITION       PIC X(12).
+001600     05  FILLER                  PIC X(37)   VALUE SPACES.
