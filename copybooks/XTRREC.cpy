@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*    XTRREC.CPY                                                  *
+000300*    EXTRACT RECORD (XTRFILE) WRITTEN BY ANTIQUITY FOR EVERY     *
+000400*    DICTIONARY/PHRASE LOOKUP SO THE NIGHTLY SEARCH-INDEX JOB    *
+000500*    CAN PICK UP JUST THE MATCHED/UNMATCHED DELTAS FOR THIS RUN  *
+000600*    INSTEAD OF REBUILDING THE FULL INDEX EVERY NIGHT.           *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT DESCRIPTION                                 *
+001000*    08/09/26   JMH  INITIAL VERSION.                            *
+001050*    08/09/26   JMH  ADDED XTR-ICHAR-STATUS SO A RECORD SKIPPED  *
+001060*                    BY 2270-VALIDATE-INPUT-CHAR (NEVER ACTUALLY *
+001070*                    LOOKED UP) IS NOT INDISTINGUISHABLE FROM A  *
+001080*                    CONFIRMED NOT-MATCHED LOOKUP DOWNSTREAM.    *
+001100*****************************************************************
+001200 01  XTRACT-RECORD.
+001300     05  XTR-WORD                PIC X(20).
+001400     05  XTR-MATCH-STATUS        PIC X(01).
+001500         88  XTR-MATCHED                 VALUE 'Y'.
+001600         88  XTR-NOT-MATCHED             VALUE 'N'.
+001650     05  XTR-ICHAR-STATUS         PIC X(01).
+001660         88  XTR-ICHAR-VALID             VALUE 'Y'.
+001670         88  XTR-ICHAR-INVALID           VALUE 'N'.
+001700     05  XTR-ENTRY-TYPE           PIC X(01).
+001800         88  XTR-TYPE-WORD               VALUE 'W'.
+001900         88  XTR-TYPE-PHRASE             VALUE 'P'.
+002000     05  XTR-PHRASE-TEXT          PIC X(200).
+002100     05  XTR-EXTRACT-DATE         PIC 9(08).
