@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    HOTCREC.CPY                                                 *
+000300*    RECORD LAYOUT FOR THE HOT-CACHE SEED FILE (HOTCACHE).       *
+000400*    A SMALL, MAINTAINER-CURATED, WORD-ASCENDING EXTRACT OF THE  *
+000500*    DICTIONARY'S MOST FREQUENTLY LOOKED-UP ENTRIES, LOADED INTO *
+000600*    A WORKING-STORAGE TABLE AT STARTUP AND SEARCHED WITH        *
+000700*    SEARCH ALL BEFORE FALLING BACK TO A KEYED READ AGAINST THE  *
+000800*    FULL DICTFILE.                                              *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT DESCRIPTION                                 *
+001200*    08/09/26   JMH  INITIAL VERSION.                            *
+001300*****************************************************************
+001400 01  HOTCACHE-RECORD.
+001500     05  HC-WORD                 PIC X(20).
+001600     05  HC-ICHAR                PIC X(12).
