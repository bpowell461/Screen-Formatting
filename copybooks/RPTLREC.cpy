@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    RPTLREC.CPY                                                 *
+000300*    PRINT LINE FOR THE WORD-LENGTH EXCEPTION REPORT (RPTFILE)   *
+000400*    WRITTEN BY ANTIQUITY.  ONE LINE PER WORDLINE RECORD THAT    *
+000500*    TRIPPED LONG-LINE OR SHORT-LINE.                            *
+000600*                                                                *
+000700*    MODIFICATION HISTORY                                        *
+000800*    DATE       INIT DESCRIPTION                                 *
+000900*    08/09/26   JMH  INITIAL VERSION.                             *
+000950*    08/09/26   JMH  WIDENED RPT-EXCEPTION TO 10 BYTES - 9 WAS    *
+000960*                    ONE SHORT FOR THE 'SHORT-LINE' LITERAL AND   *
+000970*                    TRUNCATED IT ON EVERY OCCURRENCE.            *
+001000*****************************************************************
+001100 01  RPT-LINE.
+001200     05  RPT-REC-NBR             PIC ZZZ,ZZZ,ZZ9.
+001300     05  FILLER                  PIC X(03)   VALUE SPACES.
+001400     05  RPT-WORD                PIC X(20).
+001500     05  FILLER                  PIC X(03)   VALUE SPACES.
+001600     05  RPT-EXCEPTION           PIC X(10).
+001700     05  FILLER                  PIC X(02)   VALUE SPACES.
+001800     05  RPT-SOURCE-LINE         PIC X(60).
+001900     05  FILLER                  PIC X(17)   VALUE SPACES.
