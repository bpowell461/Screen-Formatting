@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    CHKPTREC.CPY                                                *
+000300*    SINGLE-RECORD CHECKPOINT FILE (CHKPTFILE) FOR ANTIQUITY.    *
+000400*    HOLDS THE RELATIVE RECORD NUMBER OF THE LAST WORDLINE       *
+000500*    TRANSACTION FULLY PROCESSED SO A RESTART AFTER AN ABEND     *
+000600*    CAN RESUME NEAR THE FAILURE POINT INSTEAD OF FROM RECORD 1. *
+000700*    A VALUE OF ZERO MEANS "START FROM THE BEGINNING" (EITHER    *
+000800*    A FIRST RUN OR THE PRIOR RUN ENDED NORMALLY).               *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                        *
+001100*    DATE       INIT DESCRIPTION                                 *
+001200*    08/09/26   JMH  INITIAL VERSION.                            *
+001300*****************************************************************
+001400 01  CHKPT-RECORD.
+001500     05  CHKPT-RRN               PIC 9(09)  COMP.
+001600     05  CHKPT-DATE              PIC 9(08).
+001700     05  CHKPT-TIME              PIC 9(08).
