@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    WORDLREC.CPY                                                *
+000300*    RECORD LAYOUT FOR THE WORDLINE TRANSACTION FILE READ BY     *
+000400*    ANTIQUITY.  ONE RECORD PER SOURCE LINE TO BE VALIDATED      *
+000500*    AGAINST THE WORD DICTIONARY.  FILE IS RELATIVE SO THAT A    *
+000600*    RESTART CAN START ON THE RELATIVE RECORD NUMBER HELD IN     *
+000700*    THE CHECKPOINT FILE (SEE CHKPTREC.CPY).                     *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    DATE       INIT DESCRIPTION                                 *
+001100*    08/09/26   JMH  INITIAL VERSION.                             *
+001150*    08/09/26   JMH  DROPPED WL-WORD - ANTIQUITY HAS ALWAYS       *
+001160*                    RE-DERIVED THE LEADING WORD (AND NOW THE    *
+001170*                    PHRASE CLASSIFICATION) FROM WL-WORD-LINE     *
+001180*                    ITSELF, SO THE FIELD WAS NEVER POPULATED OR  *
+001190*                    READ BY ANY PROGRAM.                         *
+001200*****************************************************************
+001300 01  WORDLINE-RECORD.
+001500     05  WL-WORD-LINE            PIC X(60).
+001600     05  WL-INPUT-CHAR           PIC X(01).
