@@ -0,0 +1,51 @@
+//ANTIQTY  JOB (ACCTNO,DEPT),'J HOLLOWAY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=4M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*  ANTIQTY - STANDARD NIGHTLY RUN OF ANTIQUITY.
+//*
+//*  VALIDATES WORDLINE TRANSACTIONS AGAINST THE WORD DICTIONARY
+//*  (DICTFILE) AND THE MULTI-WORD PHRASE FILE (PHRASFILE), USING
+//*  THE HOTCACHE SEED TABLE TO SPEED UP THE COMMON LOOKUPS.
+//*  WRITES THE WORD-LENGTH EXCEPTION REPORT (RPTFILE), THE
+//*  LOOKUP AUDIT TRAIL (AUDITLOG), THE MATCHED/UNMATCHED EXTRACT
+//*  PICKED UP BY THE DOWNSTREAM SEARCH-INDEX JOB (XTRFILE), AND
+//*  MAINTAINS THE CHECKPOINT FILE (CHKPTFILE) USED TO RESTART NEAR
+//*  THE FAILURE POINT IF THE STEP ABENDS PARTWAY THROUGH.
+//*
+//*  RESTART: IF STEP010 ABENDS, SIMPLY RESUBMIT THIS STEP - THE
+//*  PROGRAM READS ITS OWN CHECKPOINT FILE AT STARTUP AND RESUMES
+//*  THE WORDLINE SCAN NEAR WHERE IT LEFT OFF.  NO JES RESTART
+//*  PARAMETERS ARE NEEDED.
+//*
+//*  MODIFICATION HISTORY
+//*  DATE       INIT DESCRIPTION
+//*  08/09/26   JMH  INITIAL VERSION.
+//*  08/09/26   JMH  CORRECTED AUDITLOG AND RPTFILE LRECL TO MATCH
+//*                   THE ACTUAL AUDIT-RECORD AND RPT-LINE LENGTHS.
+//*  08/09/26   JMH  ADDED THE MISSING XTRFILE DD - ANTIQUITY OPENS
+//*                   XTRFILE OUTPUT EVERY RUN AND WAS ABENDING AT
+//*                   STARTUP WITHOUT IT.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=ANTIQUITY,PARM='NIGHTLY'
+//STEPLIB  DD DSN=PROD.ANTIQTY.LOADLIB,DISP=SHR
+//DICTFILE DD DSN=PROD.ANTIQTY.DICTFILE,DISP=SHR
+//PHRASFILE DD DSN=PROD.ANTIQTY.PHRASFILE,DISP=SHR
+//HOTCACHE DD DSN=PROD.ANTIQTY.HOTCACHE,DISP=SHR
+//WORDLINE DD DSN=PROD.ANTIQTY.WORDLINE,DISP=SHR
+//CHKPTFILE DD DSN=PROD.ANTIQTY.CHKPTFILE,DISP=SHR
+//AUDITLOG DD DSN=PROD.ANTIQTY.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=249,BLKSIZE=0)
+//RPTFILE  DD DSN=PROD.ANTIQTY.RPTLINE.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(25,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=126,BLKSIZE=0)
+//XTRFILE  DD DSN=PROD.ANTIQTY.XTRACT.EXTRACT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(25,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=231,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
